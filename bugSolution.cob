@@ -1,9 +1,37 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(5) VALUE 99999. 
-    05  WS-REMAINDER PIC 9(5).
-    05 WS-QUOTIENT PIC 9(5).
-
-    PROCEDURE DIVISION.
-       DIVIDE WS-NUMBER BY 2 GIVING WS-QUOTIENT REMAINDER WS-REMAINDER.
-       DISPLAY "Result: " WS-QUOTIENT "- remainder: " WS-REMAINDER.
-       STOP RUN.
\ No newline at end of file
+      *>-----------------------------------------------------------
+      *> BUGSOLUTION - original single-case divide/remainder demo.
+      *>
+      *> The DIVIDE GIVING REMAINDER logic itself now lives in the
+      *> shared ALCDIV01 subprogram (see ALCDIV01.cob) so every job
+      *> that needs a unit/carton/lot split calls the same tested
+      *> routine instead of re-writing it - and re-introducing the
+      *> SIZE-ERROR-overwrite bug fixed here - from scratch.
+      *>-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-NUMBER               PIC 9(5) VALUE 99999.
+           05  WS-REMAINDER            PIC 9(5).
+           05  WS-QUOTIENT             PIC 9(5).
+
+       COPY ALCDIVL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE WS-NUMBER TO LK-DIVIDEND
+           MOVE 2 TO LK-DIVISOR
+           SET LK-MODE-NORMAL TO TRUE
+
+           CALL "ALCDIV01" USING LK-ALCDIV-PARMS
+
+           MOVE LK-QUOTIENT TO WS-QUOTIENT
+           MOVE LK-REMAINDER TO WS-REMAINDER
+
+           DISPLAY "Result: " WS-QUOTIENT "- remainder: " WS-REMAINDER
+
+           STOP RUN.
