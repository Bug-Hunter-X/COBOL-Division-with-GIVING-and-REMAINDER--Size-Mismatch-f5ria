@@ -0,0 +1,67 @@
+      *>-----------------------------------------------------------
+      *> ALCDIV01 - shared divide/allocate subprogram.
+      *>
+      *> Given a dividend and a divisor, returns the quotient and
+      *> remainder exactly the way the old bugSolution.cob DIVIDE
+      *> GIVING ... REMAINDER ... statement did, but without
+      *> clobbering the dividend (LK-DIVIDEND is never used as the
+      *> GIVING target) and with a caller-visible return code instead
+      *> of an unguarded divide-by-zero.
+      *>
+      *> LK-MODE "D" additionally spreads LK-REMAINDER across the
+      *> first LK-REMAINDER entries of LK-ALLOC-TABLE (one entry per
+      *> unit being divided into), so SUM(LK-ALLOC-TABLE(1:
+      *> LK-ALLOC-COUNT)) always equals LK-DIVIDEND exactly.
+      *>-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALCDIV01.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX                      PIC 9(3).
+
+       LINKAGE SECTION.
+       COPY ALCDIVL.
+
+       PROCEDURE DIVISION USING LK-ALCDIV-PARMS.
+       0000-MAIN.
+           SET LK-DIVIDE-OK TO TRUE
+           MOVE ZERO TO LK-QUOTIENT LK-REMAINDER LK-ALLOC-COUNT
+
+           IF LK-DIVISOR NOT NUMERIC OR LK-DIVISOR <= ZERO
+               SET LK-DIVISOR-INVALID TO TRUE
+           ELSE
+               DIVIDE LK-DIVIDEND BY LK-DIVISOR
+                   GIVING LK-QUOTIENT REMAINDER LK-REMAINDER
+                   ON SIZE ERROR
+                       SET LK-DIVIDE-SIZE-ERROR TO TRUE
+               END-DIVIDE
+           END-IF
+
+           IF LK-DIVIDE-OK AND LK-MODE-DISTRIBUTE
+               PERFORM 1000-BUILD-ALLOC-TABLE
+           END-IF
+
+           GOBACK.
+
+       1000-BUILD-ALLOC-TABLE.
+      *>   LK-ALLOC-TABLE only has 999 entries, so a divisor beyond
+      *>   that cannot be distributed without losing units off the
+      *>   end of the table - fail explicitly instead of silently
+      *>   capping LK-ALLOC-COUNT, which would leave SUM(LK-ALLOC-
+      *>   TABLE) short of LK-DIVIDEND with no error raised.
+           IF LK-DIVISOR > 999
+               SET LK-DIVISOR-TOO-LARGE TO TRUE
+           ELSE
+               MOVE LK-DIVISOR TO LK-ALLOC-COUNT
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > LK-ALLOC-COUNT
+                   IF WS-IDX <= LK-REMAINDER
+                       COMPUTE LK-ALLOC-TABLE (WS-IDX) = LK-QUOTIENT + 1
+                   ELSE
+                       MOVE LK-QUOTIENT TO LK-ALLOC-TABLE (WS-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
