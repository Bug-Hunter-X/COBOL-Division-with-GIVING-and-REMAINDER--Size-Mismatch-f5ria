@@ -0,0 +1,445 @@
+      *>-----------------------------------------------------------
+      *> ALCBATCH - nightly allocation (divide/remainder) batch run.
+      *>
+      *> Reads a day's worth of dividend/divisor allocation requests
+      *> from ALCIN, validates each divisor before it ever reaches
+      *> the DIVIDE logic, calls the shared ALCDIV01 subprogram for
+      *> every good record, and produces:
+      *>   ALCRPT  - printed detail/control-total report
+      *>   ALCERR  - rejected records with a reason code
+      *>   ALCAUD  - before/after audit trail of every DIVIDE
+      *>   ALCCKPT - checkpoint record for restart after an abend
+      *>
+      *> RETURN-CODE is left at 4 if any records were rejected or
+      *> failed reconciliation, so the JCL can conditionally run the
+      *> error-notification step; otherwise it is left at 0.
+      *>-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALCBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALC-IN-FILE ASSIGN TO "ALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+      *>   ACCESS IS DYNAMIC (not SEQUENTIAL) because WRITE to an
+      *>   indexed file in sequential access mode requires every new
+      *>   key to be higher than every key already in the file - true
+      *>   only within one night's ALCIN extract, not across nights,
+      *>   since ALCERR now persists across runs. Dynamic access lets
+      *>   WRITE insert a key anywhere; ALC-KEY-ID must still be
+      *>   unique across the life of the dataset, since ALCERR has no
+      *>   run-date component to disambiguate a repeated key.
+           SELECT ALC-ERR-FILE ASSIGN TO "ALCERR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALCE-KEY-ID
+               FILE STATUS IS WS-ERR-STATUS.
+
+           SELECT ALC-RPT-FILE ASSIGN TO "ALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT ALC-AUD-FILE ASSIGN TO "ALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT ALC-CKPT-FILE ASSIGN TO "ALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALC-IN-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       COPY ALCREC.
+
+       FD  ALC-ERR-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+       COPY ALCERR.
+
+       FD  ALC-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ALC-RPT-RECORD                 PIC X(132).
+
+       FD  ALC-AUD-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+       COPY ALCAUD.
+
+       FD  ALC-CKPT-FILE
+           RECORD CONTAINS 81 CHARACTERS.
+       COPY ALCCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC X(2).
+           88  WS-IN-OK                      VALUE "00".
+           88  WS-IN-EOF                     VALUE "10".
+       01  WS-ERR-STATUS               PIC X(2).
+           88  WS-ERR-OK                     VALUE "00".
+       01  WS-RPT-STATUS               PIC X(2).
+           88  WS-RPT-OK                     VALUE "00".
+       01  WS-AUD-STATUS               PIC X(2).
+           88  WS-AUD-OK                     VALUE "00".
+       01  WS-CKPT-STATUS              PIC X(2).
+       01  WS-CKPT-WRITE-KEY           PIC 9(9).
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+       01  WS-RECORDS-SINCE-CKPT       PIC 9(5) VALUE ZERO.
+       01  WS-RESTARTING               PIC X(1) VALUE "N".
+           88  WS-IS-RESTARTING              VALUE "Y".
+       01  WS-LAST-CHECKPOINT-KEY      PIC 9(9) VALUE ZERO.
+
+       01  WS-TOTAL-RECORDS            PIC 9(9)  VALUE ZERO.
+       01  WS-TOTAL-REJECTS            PIC 9(9)  VALUE ZERO.
+       01  WS-TOTAL-EXCEPTIONS         PIC 9(9)  VALUE ZERO.
+       01  WS-TOTAL-DIVIDEND           PIC 9(15) VALUE ZERO.
+       01  WS-TOTAL-QUOTIENT           PIC 9(15) VALUE ZERO.
+       01  WS-TOTAL-REMAINDER          PIC 9(15) VALUE ZERO.
+
+       01  WS-RECONCILE-CHECK          PIC 9(15).
+       01  WS-RECONCILE-FAILED-SWITCH  PIC X(1) VALUE "N".
+           88  WS-RECONCILE-FAILED           VALUE "Y".
+       01  WS-ALLOC-SUM                PIC 9(11).
+       01  WS-ALLOC-IDX                PIC 9(3).
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+       01  WS-CURRENT-DATE.
+           05  WS-CUR-YYYY             PIC 9(4).
+           05  WS-CUR-MM               PIC 9(2).
+           05  WS-CUR-DD               PIC 9(2).
+       01  WS-RPT-DATE-DISPLAY         PIC X(10).
+
+       COPY ALCDIVL.
+
+       COPY ALCRPT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0500-DETECT-RESTART
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECKPOINT-RESTART
+           PERFORM 3000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       0500-DETECT-RESTART.
+      *>   Runs before 1000-INITIALIZE so the ALCRPT open mode below
+      *>   can tell a resumed run from a fresh one. If a prior run
+      *>   left a checkpoint, resume the running totals from it.
+           OPEN INPUT ALC-CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ ALC-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-IS-RESTARTING TO TRUE
+                       MOVE ALCK-LAST-KEY-ID TO WS-LAST-CHECKPOINT-KEY
+                       MOVE ALCK-RECORD-COUNT TO WS-TOTAL-RECORDS
+                       MOVE ALCK-TOTAL-DIVIDEND TO WS-TOTAL-DIVIDEND
+                       MOVE ALCK-TOTAL-QUOTIENT TO WS-TOTAL-QUOTIENT
+                       MOVE ALCK-TOTAL-REMAINDER TO WS-TOTAL-REMAINDER
+                       MOVE ALCK-TOTAL-REJECTS TO WS-TOTAL-REJECTS
+                       MOVE ALCK-TOTAL-EXCEPTIONS TO WS-TOTAL-EXCEPTIONS
+               END-READ
+               CLOSE ALC-CKPT-FILE
+           END-IF.
+
+       1000-INITIALIZE.
+           OPEN INPUT ALC-IN-FILE
+
+           IF WS-IS-RESTARTING
+               OPEN EXTEND ALC-RPT-FILE
+           ELSE
+               OPEN OUTPUT ALC-RPT-FILE
+           END-IF
+           IF NOT WS-RPT-OK
+               DISPLAY "ALCBATCH: UNABLE TO OPEN ALCRPT - STATUS "
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *>   ALCAUD is an accumulating audit trail, not a per-run
+      *>   report, so it is always extended rather than truncated.
+           OPEN EXTEND ALC-AUD-FILE
+           IF NOT WS-AUD-OK
+               DISPLAY "ALCBATCH: UNABLE TO OPEN ALCAUD - STATUS "
+                   WS-AUD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-OPEN-ERR-FILE
+
+           IF NOT WS-IS-RESTARTING
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               STRING WS-CUR-YYYY "-" WS-CUR-MM "-" WS-CUR-DD
+                   DELIMITED BY SIZE INTO WS-RPT-DATE-DISPLAY
+               MOVE WS-RPT-DATE-DISPLAY TO RPT-HDG-DATE
+               WRITE ALC-RPT-RECORD FROM RPT-HEADING-LINE
+               WRITE ALC-RPT-RECORD FROM RPT-COLUMN-LINE
+           END-IF.
+
+       1100-OPEN-ERR-FILE.
+      *>   ALCERR persists rejected records across runs - req 009's
+      *>   online correction screen rewrites them between batch runs,
+      *>   so OUTPUT (which would truncate every pending rejection
+      *>   each night) is wrong here. The KSDS cluster itself is
+      *>   predefined by the IDCAMS step ahead of this program in
+      *>   ALCJOB - OPEN OUTPUT cannot create a real VSAM cluster, so
+      *>   this always opens I-O against a cluster that already
+      *>   exists.
+           OPEN I-O ALC-ERR-FILE
+           IF NOT WS-ERR-OK
+               DISPLAY "ALCBATCH: UNABLE TO OPEN ALCERR - STATUS "
+                   WS-ERR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-CHECKPOINT-RESTART.
+           OPEN OUTPUT ALC-CKPT-FILE
+
+           IF WS-IS-RESTARTING
+               PERFORM 2050-REPERSIST-CHECKPOINT
+               PERFORM 2100-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+       2050-REPERSIST-CHECKPOINT.
+      *>   The OPEN OUTPUT just above truncated ALCCKPT the instant
+      *>   this run started, destroying the checkpoint record just
+      *>   restored in 0500-DETECT-RESTART. Re-persist it immediately
+      *>   so ALCCKPT is never left without a valid record between
+      *>   now and the next periodic checkpoint - otherwise a second
+      *>   abend before that next checkpoint would leave ALCCKPT
+      *>   empty and the following run would start over from scratch.
+           MOVE WS-LAST-CHECKPOINT-KEY TO WS-CKPT-WRITE-KEY
+           PERFORM 7150-REWRITE-CHECKPOINT-FILE.
+
+       2100-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-EOF
+               READ ALC-IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF ALC-KEY-ID > WS-LAST-CHECKPOINT-KEY
+                           PERFORM 3100-VALIDATE-AND-DIVIDE
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3000-PROCESS-RECORDS.
+           READ ALC-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 3100-VALIDATE-AND-DIVIDE
+           END-READ.
+
+       3100-VALIDATE-AND-DIVIDE.
+           ADD 1 TO WS-TOTAL-RECORDS
+           PERFORM 3200-VALIDATE-DIVISOR
+           IF ALCE-STATUS-PENDING
+               PERFORM 3300-WRITE-ERROR
+           ELSE
+               PERFORM 4000-CALL-DIVIDE
+               PERFORM 5000-WRITE-AUDIT
+               PERFORM 6000-RECONCILE
+               PERFORM 3400-WRITE-DETAIL
+               ADD ALC-DIVIDEND TO WS-TOTAL-DIVIDEND
+               ADD LK-QUOTIENT TO WS-TOTAL-QUOTIENT
+               ADD LK-REMAINDER TO WS-TOTAL-REMAINDER
+           END-IF
+           PERFORM 7000-CHECKPOINT-IF-DUE.
+
+       3200-VALIDATE-DIVISOR.
+      *>   Anything zero, negative, or non-numeric is routed to the
+      *>   error file with a reason code instead of reaching DIVIDE.
+           MOVE ALC-KEY-ID TO ALCE-KEY-ID
+           MOVE ALC-DIVIDEND TO ALCE-DIVIDEND
+           MOVE ALC-DIVISOR TO ALCE-DIVISOR
+           MOVE ALC-PROCESS-MODE TO ALCE-PROCESS-MODE
+           SET ALCE-STATUS-PENDING TO TRUE
+
+           IF ALC-DIVISOR NOT NUMERIC
+               SET ALCE-REASON-NON-NUMERIC TO TRUE
+               MOVE "NON-NUMERIC DIVISOR" TO ALCE-REASON-TEXT
+           ELSE
+               IF ALC-DIVISOR = ZERO
+                   SET ALCE-REASON-ZERO-DIVISOR TO TRUE
+                   MOVE "ZERO DIVISOR" TO ALCE-REASON-TEXT
+               ELSE
+                   IF ALC-DIVISOR < ZERO
+                       SET ALCE-REASON-NEGATIVE-DIVISOR TO TRUE
+                       MOVE "NEGATIVE DIVISOR" TO ALCE-REASON-TEXT
+                   ELSE
+                       IF ALC-MODE-DISTRIBUTE AND ALC-DIVISOR > 999
+                           SET ALCE-REASON-DIVISOR-TOO-LARGE TO TRUE
+                           MOVE "DIVISOR EXCEEDS DISTRIBUTE LIMIT 999"
+                               TO ALCE-REASON-TEXT
+                       ELSE
+                           SET ALCE-STATUS-CORRECTED TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3300-WRITE-ERROR.
+           ADD 1 TO WS-TOTAL-REJECTS
+           WRITE ALC-ERROR-RECORD
+           IF NOT WS-ERR-OK
+               DISPLAY "ALCBATCH: ERROR WRITING ALCERR RECORD - STATUS "
+                   WS-ERR-STATUS " KEY " ALCE-KEY-ID
+           END-IF.
+
+       3400-WRITE-DETAIL.
+           MOVE ALC-KEY-ID TO RPT-DET-KEY-ID
+           MOVE ALC-DIVIDEND TO RPT-DET-DIVIDEND
+           MOVE ALC-DIVISOR TO RPT-DET-DIVISOR
+           MOVE LK-QUOTIENT TO RPT-DET-QUOTIENT
+           MOVE LK-REMAINDER TO RPT-DET-REMAINDER
+           WRITE ALC-RPT-RECORD FROM RPT-DETAIL-LINE
+           IF ALC-MODE-DISTRIBUTE
+               PERFORM 3500-WRITE-ALLOC-TABLE
+           END-IF.
+
+       3500-WRITE-ALLOC-TABLE.
+      *>   One line per unit/pallet/installment, with the remainder
+      *>   already folded into the first LK-REMAINDER of them so the
+      *>   amounts shown here always add up to ALC-DIVIDEND exactly.
+           PERFORM VARYING WS-ALLOC-IDX FROM 1 BY 1
+                   UNTIL WS-ALLOC-IDX > LK-ALLOC-COUNT
+               MOVE WS-ALLOC-IDX TO RPT-ALC-BUCKET-NO
+               MOVE LK-ALLOC-TABLE (WS-ALLOC-IDX) TO RPT-ALC-AMOUNT
+               WRITE ALC-RPT-RECORD FROM RPT-ALLOC-LINE
+           END-PERFORM.
+
+       4000-CALL-DIVIDE.
+           MOVE ALC-DIVIDEND TO LK-DIVIDEND
+           MOVE ALC-DIVISOR TO LK-DIVISOR
+           IF ALC-MODE-DISTRIBUTE
+               SET LK-MODE-DISTRIBUTE TO TRUE
+           ELSE
+               SET LK-MODE-NORMAL TO TRUE
+           END-IF
+           CALL "ALCDIV01" USING LK-ALCDIV-PARMS.
+
+       5000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO ALCA-TIMESTAMP
+           MOVE ALC-KEY-ID TO ALCA-KEY-ID
+           MOVE ALC-DIVIDEND TO ALCA-DIVIDEND
+           MOVE ALC-DIVISOR TO ALCA-DIVISOR
+           MOVE LK-QUOTIENT TO ALCA-QUOTIENT
+           MOVE LK-REMAINDER TO ALCA-REMAINDER
+           WRITE ALC-AUDIT-RECORD
+           IF NOT WS-AUD-OK
+               DISPLAY "ALCBATCH: ERROR WRITING ALCAUD RECORD - STATUS "
+                   WS-AUD-STATUS
+           END-IF.
+
+       6000-RECONCILE.
+      *>   (QUOTIENT * DIVISOR) + REMAINDER must equal the original
+      *>   DIVIDEND exactly - this is the check that would have
+      *>   caught the original SIZE-ERROR-overwrite bug immediately.
+           MOVE "N" TO WS-RECONCILE-FAILED-SWITCH
+           COMPUTE WS-RECONCILE-CHECK =
+               (LK-QUOTIENT * ALC-DIVISOR) + LK-REMAINDER
+               ON SIZE ERROR
+                   SET WS-RECONCILE-FAILED TO TRUE
+           END-COMPUTE
+           IF WS-RECONCILE-FAILED
+                   OR WS-RECONCILE-CHECK NOT = ALC-DIVIDEND
+               ADD 1 TO WS-TOTAL-EXCEPTIONS
+               PERFORM 6100-WRITE-EXCEPTION
+           END-IF
+
+           IF ALC-MODE-DISTRIBUTE
+               PERFORM 6200-RECONCILE-DISTRIBUTION
+           END-IF.
+
+       6200-RECONCILE-DISTRIBUTION.
+      *>   SUM of the distributed allocation table must also equal
+      *>   the original dividend exactly.
+           MOVE ZERO TO WS-ALLOC-SUM
+           PERFORM VARYING WS-ALLOC-IDX FROM 1 BY 1
+                   UNTIL WS-ALLOC-IDX > LK-ALLOC-COUNT
+               ADD LK-ALLOC-TABLE (WS-ALLOC-IDX) TO WS-ALLOC-SUM
+           END-PERFORM
+           IF WS-ALLOC-SUM NOT = ALC-DIVIDEND
+               ADD 1 TO WS-TOTAL-EXCEPTIONS
+               PERFORM 6100-WRITE-EXCEPTION
+           END-IF.
+
+       6100-WRITE-EXCEPTION.
+           IF WS-TOTAL-EXCEPTIONS = 1
+               WRITE ALC-RPT-RECORD FROM RPT-EXCEPTION-HEADING
+           END-IF
+           MOVE ALC-KEY-ID TO RPT-EXC-KEY-ID
+           WRITE ALC-RPT-RECORD FROM RPT-EXCEPTION-LINE.
+
+       7000-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7100-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       7100-WRITE-CHECKPOINT.
+      *>   Called periodically during processing - the key of the
+      *>   record just processed is the checkpoint key.
+           MOVE ALC-KEY-ID TO WS-CKPT-WRITE-KEY
+           PERFORM 7150-REWRITE-CHECKPOINT-FILE.
+
+       7150-REWRITE-CHECKPOINT-FILE.
+      *>   ALCCKPT is a single-record file: close and reopen OUTPUT
+      *>   so each checkpoint replaces the prior one instead of
+      *>   appending to it. 0500-DETECT-RESTART issues one READ on
+      *>   restart, so an appended file would hand back the *first*
+      *>   checkpoint ever written, not the latest one.
+           CLOSE ALC-CKPT-FILE
+           OPEN OUTPUT ALC-CKPT-FILE
+           MOVE WS-CKPT-WRITE-KEY TO ALCK-LAST-KEY-ID
+           MOVE WS-TOTAL-RECORDS TO ALCK-RECORD-COUNT
+           MOVE WS-TOTAL-DIVIDEND TO ALCK-TOTAL-DIVIDEND
+           MOVE WS-TOTAL-QUOTIENT TO ALCK-TOTAL-QUOTIENT
+           MOVE WS-TOTAL-REMAINDER TO ALCK-TOTAL-REMAINDER
+           MOVE WS-TOTAL-REJECTS TO ALCK-TOTAL-REJECTS
+           MOVE WS-TOTAL-EXCEPTIONS TO ALCK-TOTAL-EXCEPTIONS
+           WRITE ALC-CHECKPOINT-RECORD.
+
+       8000-FINALIZE.
+           MOVE WS-TOTAL-DIVIDEND TO RPT-TOT-DIVIDEND
+           WRITE ALC-RPT-RECORD FROM RPT-TOTAL-LINE
+           MOVE WS-TOTAL-QUOTIENT TO RPT-TOT-QUOTIENT
+           WRITE ALC-RPT-RECORD FROM RPT-TOTAL-LINE2
+           MOVE WS-TOTAL-REMAINDER TO RPT-TOT-REMAINDER
+           WRITE ALC-RPT-RECORD FROM RPT-TOTAL-LINE3
+
+      *>   The run completed in full, so clear the restart marker
+      *>   instead of leaving a "resume here" checkpoint behind -
+      *>   otherwise the next run would mistake today's finished
+      *>   file for a prior abend and skip records.
+           CLOSE ALC-CKPT-FILE
+           OPEN OUTPUT ALC-CKPT-FILE
+           CLOSE ALC-CKPT-FILE
+
+           CLOSE ALC-IN-FILE
+           CLOSE ALC-ERR-FILE
+           CLOSE ALC-RPT-FILE
+           CLOSE ALC-AUD-FILE
+
+      *>   RETURN-CODE is a global special register that CALL resets
+      *>   for every CALLed subprogram, so it is only safe to set it
+      *>   once, here, after the last CALL "ALCDIV01" has happened.
+           IF WS-TOTAL-REJECTS > ZERO OR WS-TOTAL-EXCEPTIONS > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
