@@ -0,0 +1,61 @@
+      *>-----------------------------------------------------------
+      *> ALCNOTFY - error-notification step. Run only when ALCBATCH
+      *> ends with a non-zero RETURN-CODE (rejected or unreconciled
+      *> records present). Summarizes the ALCERR dataset so an
+      *> operator knows a rejected-record review is needed before
+      *> the next cycle.
+      *>-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALCNOTFY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALC-ERR-FILE ASSIGN TO "ALCERR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ALCE-KEY-ID
+               FILE STATUS IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALC-ERR-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+       COPY ALCERR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERR-STATUS               PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+       01  WS-REJECT-COUNT             PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ALC-ERR-FILE
+           IF WS-ERR-STATUS NOT = "00"
+               DISPLAY "ALCNOTFY: NO ALCERR DATASET TO REPORT ON"
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ ALC-ERR-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF ALCE-STATUS-PENDING
+                           ADD 1 TO WS-REJECT-COUNT
+                           DISPLAY "ALCNOTFY: REJECTED KEY " ALCE-KEY-ID
+                               " REASON " ALCE-REASON-CODE
+                               " - " ALCE-REASON-TEXT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ALC-ERR-FILE
+
+           DISPLAY "ALCNOTFY: " WS-REJECT-COUNT
+               " REJECTED RECORD(S) NEED OPERATOR REVIEW"
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
