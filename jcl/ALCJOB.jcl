@@ -0,0 +1,62 @@
+//ALCJOB   JOB (ACCTG),'ALLOCATION RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* ALCJOB - nightly unit/carton/lot allocation run.
+//*
+//* STEP010  ALCVAL    validate the ALCIN extract before anything
+//*                     else touches it
+//* STEP015  IDCAMS    define the ALCERR KSDS cluster the first time
+//*                     this job ever runs; a no-op on every later
+//*                     night once the cluster is already catalogued
+//* STEP020  ALCBATCH  run the division/allocation program
+//* STEP030  PRTRPT    print the ALCRPT dataset produced by
+//*                     STEP020 to SYSOUT
+//* STEP040  ALCNOTFY  run only when STEP020 ended RC=4 (rejected
+//*                     or unreconciled records present)
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=ALCVAL
+//STEPLIB  DD   DSN=ALLOC.PROD.LOADLIB,DISP=SHR
+//ALCIN    DD   DSN=ALLOC.PROD.DAILY.EXTRACT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(ALLOC.PROD.DAILY.ERRORS)     -
+         INDEXED                                    -
+         KEYS(9 0)                                  -
+         RECORDSIZE(68 68)                          -
+         TRACKS(5 5)                                -
+         FREESPACE(10 10)                           -
+         SHAREOPTIONS(2 3))                          -
+        DATA  (NAME(ALLOC.PROD.DAILY.ERRORS.DATA))  -
+        INDEX (NAME(ALLOC.PROD.DAILY.ERRORS.INDEX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//STEP020  EXEC PGM=ALCBATCH,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=ALLOC.PROD.LOADLIB,DISP=SHR
+//ALCIN    DD   DSN=ALLOC.PROD.DAILY.EXTRACT,DISP=SHR
+//ALCERR   DD   DSN=ALLOC.PROD.DAILY.ERRORS,DISP=SHR
+//ALCRPT   DD   DSN=ALLOC.PROD.DAILY.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE)
+//ALCAUD   DD   DSN=ALLOC.PROD.DAILY.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE)
+//ALCCKPT  DD   DSN=ALLOC.PROD.DAILY.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=ALLOC.PROD.DAILY.REPORT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*
+//STEP040  IF (STEP020.RC = 4) THEN
+//NOTIFY   EXEC PGM=ALCNOTFY
+//STEPLIB  DD   DSN=ALLOC.PROD.LOADLIB,DISP=SHR
+//ALCERR   DD   DSN=ALLOC.PROD.DAILY.ERRORS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
