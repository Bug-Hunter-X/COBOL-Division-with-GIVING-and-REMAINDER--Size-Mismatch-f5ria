@@ -0,0 +1,14 @@
+      *>-----------------------------------------------------------
+      *> ALCCKPT - checkpoint/restart record (ALCCKPT dataset).
+      *> Written every N input records so an abend partway through
+      *> the nightly run can resume after the last key processed
+      *> instead of reprocessing the whole file.
+      *>-----------------------------------------------------------
+       01  ALC-CHECKPOINT-RECORD.
+           05  ALCK-LAST-KEY-ID        PIC 9(9).
+           05  ALCK-RECORD-COUNT       PIC 9(9).
+           05  ALCK-TOTAL-DIVIDEND     PIC 9(15).
+           05  ALCK-TOTAL-QUOTIENT     PIC 9(15).
+           05  ALCK-TOTAL-REMAINDER    PIC 9(15).
+           05  ALCK-TOTAL-REJECTS      PIC 9(9).
+           05  ALCK-TOTAL-EXCEPTIONS   PIC 9(9).
