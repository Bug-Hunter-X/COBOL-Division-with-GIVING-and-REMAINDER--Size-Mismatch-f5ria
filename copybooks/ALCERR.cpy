@@ -0,0 +1,25 @@
+      *>-----------------------------------------------------------
+      *> ALCERR - rejected allocation record (ALCERR dataset).
+      *> Carries the offending input fields plus a reason code so a
+      *> bad record can be reported on, and later corrected and
+      *> resubmitted, instead of aborting the whole batch run.
+      *> Keyed on ALCE-KEY-ID so the online correction screen
+      *> (ALCINQ) can look records up and rewrite them directly.
+      *>-----------------------------------------------------------
+       01  ALC-ERROR-RECORD.
+           05  ALCE-KEY-ID             PIC 9(9).
+           05  ALCE-DIVIDEND           PIC 9(9).
+           05  ALCE-DIVISOR            PIC S9(5)
+                                        SIGN IS TRAILING SEPARATE.
+           05  ALCE-REASON-CODE        PIC 9(2).
+               88  ALCE-REASON-NON-NUMERIC      VALUE 10.
+               88  ALCE-REASON-ZERO-DIVISOR     VALUE 20.
+               88  ALCE-REASON-NEGATIVE-DIVISOR VALUE 30.
+               88  ALCE-REASON-DIVISOR-TOO-LARGE VALUE 40.
+           05  ALCE-REASON-TEXT        PIC X(40).
+           05  ALCE-STATUS             PIC X(1).
+               88  ALCE-STATUS-PENDING          VALUE "P".
+               88  ALCE-STATUS-CORRECTED        VALUE "C".
+           05  ALCE-PROCESS-MODE       PIC X(1).
+               88  ALCE-MODE-NORMAL             VALUE "N" SPACE.
+               88  ALCE-MODE-DISTRIBUTE         VALUE "D".
