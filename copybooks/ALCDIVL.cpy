@@ -0,0 +1,20 @@
+      *>-----------------------------------------------------------
+      *> ALCDIVL - LINKAGE layout for the ALCDIV01 divide/allocate
+      *> subprogram. COPY this into any program that CALLs ALCDIV01
+      *> so the parameter list always matches.
+      *>-----------------------------------------------------------
+       01  LK-ALCDIV-PARMS.
+           05  LK-DIVIDEND             PIC 9(9).
+           05  LK-DIVISOR              PIC S9(5).
+           05  LK-QUOTIENT             PIC 9(9).
+           05  LK-REMAINDER            PIC 9(9).
+           05  LK-RETURN-CODE          PIC 9(2).
+               88  LK-DIVIDE-OK              VALUE 00.
+               88  LK-DIVISOR-INVALID         VALUE 10.
+               88  LK-DIVIDE-SIZE-ERROR       VALUE 20.
+               88  LK-DIVISOR-TOO-LARGE       VALUE 30.
+           05  LK-MODE                 PIC X(1).
+               88  LK-MODE-NORMAL             VALUE "N".
+               88  LK-MODE-DISTRIBUTE         VALUE "D".
+           05  LK-ALLOC-COUNT          PIC 9(3).
+           05  LK-ALLOC-TABLE          PIC 9(9) OCCURS 999 TIMES.
