@@ -0,0 +1,12 @@
+      *>-----------------------------------------------------------
+      *> ALCAUD - audit trail record (ALCAUD dataset). One row per
+      *> DIVIDE executed by ALCDIV01, so a disputed split can always
+      *> be traced back to exactly what was computed.
+      *>-----------------------------------------------------------
+       01  ALC-AUDIT-RECORD.
+           05  ALCA-TIMESTAMP          PIC X(26).
+           05  ALCA-KEY-ID             PIC 9(9).
+           05  ALCA-DIVIDEND           PIC 9(9).
+           05  ALCA-DIVISOR            PIC S9(5).
+           05  ALCA-QUOTIENT           PIC 9(9).
+           05  ALCA-REMAINDER          PIC 9(9).
