@@ -0,0 +1,69 @@
+      *>-----------------------------------------------------------
+      *> ALCRPT - print-line layouts for the allocation report
+      *> (ALCRPT dataset).
+      *>-----------------------------------------------------------
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(15) VALUE
+               "ALLOCATION RUN ".
+           05  RPT-HDG-DATE            PIC X(10).
+           05  FILLER                  PIC X(107) VALUE SPACES.
+
+       01  RPT-COLUMN-LINE.
+           05  FILLER                  PIC X(12) VALUE "KEY-ID".
+           05  FILLER                  PIC X(15) VALUE "DIVIDEND".
+           05  FILLER                  PIC X(12) VALUE "DIVISOR".
+           05  FILLER                  PIC X(15) VALUE "QUOTIENT".
+           05  FILLER                  PIC X(15) VALUE "REMAINDER".
+           05  FILLER                  PIC X(63) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DET-KEY-ID          PIC Z(8)9.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-DET-DIVIDEND        PIC Z(8)9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  RPT-DET-DIVISOR         PIC -Z(4)9.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  RPT-DET-QUOTIENT        PIC Z(8)9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  RPT-DET-REMAINDER       PIC Z(8)9.
+           05  FILLER                  PIC X(68) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL DIVIDENDS:    ".
+           05  RPT-TOT-DIVIDEND        PIC Z(13)9.
+           05  FILLER                  PIC X(98) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE2.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL QUOTIENTS:    ".
+           05  RPT-TOT-QUOTIENT        PIC Z(13)9.
+           05  FILLER                  PIC X(98) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE3.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL REMAINDERS:   ".
+           05  RPT-TOT-REMAINDER       PIC Z(13)9.
+           05  FILLER                  PIC X(98) VALUE SPACES.
+
+       01  RPT-EXCEPTION-HEADING.
+           05  FILLER                  PIC X(36) VALUE
+               "RECONCILIATION EXCEPTIONS".
+           05  FILLER                  PIC X(96) VALUE SPACES.
+
+       01  RPT-EXCEPTION-LINE.
+           05  FILLER                  PIC X(7) VALUE "KEY-ID ".
+           05  RPT-EXC-KEY-ID          PIC Z(8)9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(45) VALUE
+               "FAILED: (QUOTIENT * DIVISOR) + REMAINDER NE ".
+           05  FILLER                  PIC X(13) VALUE "DIVIDEND".
+           05  FILLER                  PIC X(53) VALUE SPACES.
+
+       01  RPT-ALLOC-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "UNIT ".
+           05  RPT-ALC-BUCKET-NO       PIC ZZ9.
+           05  FILLER                  PIC X(4) VALUE " = ".
+           05  RPT-ALC-AMOUNT          PIC Z(8)9.
+           05  FILLER                  PIC X(97) VALUE SPACES.
