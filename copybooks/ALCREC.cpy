@@ -0,0 +1,13 @@
+      *>-----------------------------------------------------------
+      *> ALCREC - allocation request input record (ALCIN dataset).
+      *> Fixed-length, one record per unit/carton/lot split request.
+      *>-----------------------------------------------------------
+       01  ALC-INPUT-RECORD.
+           05  ALC-KEY-ID              PIC 9(9).
+           05  ALC-DIVIDEND            PIC 9(9).
+           05  ALC-DIVISOR             PIC S9(5)
+                                        SIGN IS TRAILING SEPARATE.
+           05  ALC-PROCESS-MODE        PIC X(1).
+               88  ALC-MODE-NORMAL            VALUE "N" SPACE.
+               88  ALC-MODE-DISTRIBUTE        VALUE "D".
+           05  FILLER                  PIC X(19).
