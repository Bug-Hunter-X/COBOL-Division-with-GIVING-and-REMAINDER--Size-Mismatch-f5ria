@@ -0,0 +1,61 @@
+      *>-----------------------------------------------------------
+      *> ALCVAL - validates the ALCIN extract before the allocation
+      *> run. Confirms the dataset opens and has at least one fixed-
+      *> length 44-byte record; sets a non-zero RETURN-CODE so the
+      *> JCL step can fail the job before ALCBATCH ever runs against
+      *> a missing or empty extract.
+      *>-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALCVAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALC-IN-FILE ASSIGN TO "ALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALC-IN-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       COPY ALCREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ALC-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "ALCVAL: UNABLE TO OPEN ALCIN, STATUS="
+                   WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ ALC-IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ALC-IN-FILE
+
+           DISPLAY "ALCVAL: ALCIN CONTAINS " WS-RECORD-COUNT
+               " RECORDS"
+
+           IF WS-RECORD-COUNT = ZERO
+               DISPLAY "ALCVAL: ALCIN IS EMPTY"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
