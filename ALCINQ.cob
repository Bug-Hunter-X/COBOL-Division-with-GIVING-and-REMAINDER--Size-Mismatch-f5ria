@@ -0,0 +1,155 @@
+      *>-----------------------------------------------------------
+      *> ALCINQ - online rejected-allocation inquiry/correction
+      *> screen.
+      *>
+      *> An operator keys in a rejected record's key, corrects the
+      *> dividend and/or divisor, and the record is resubmitted
+      *> through the same ALCDIV01 divide/allocate logic the batch
+      *> run uses - the corrected quotient/remainder display
+      *> immediately, and the error record is rewritten as
+      *> corrected, instead of a programmer patching data and
+      *> rerunning a batch job.
+      *>-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALCINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALC-ERR-FILE ASSIGN TO "ALCERR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALCE-KEY-ID
+               FILE STATUS IS WS-ERR-STATUS.
+
+           SELECT ALC-AUD-FILE ASSIGN TO "ALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALC-ERR-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+       COPY ALCERR.
+
+       FD  ALC-AUD-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+       COPY ALCAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERR-STATUS               PIC X(2).
+           88  WS-ERR-OK                     VALUE "00".
+           88  WS-ERR-NOT-FOUND               VALUE "23".
+       01  WS-AUD-STATUS               PIC X(2).
+           88  WS-AUD-OK                     VALUE "00".
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+
+       COPY ALCDIVL.
+
+       01  WS-CONTINUE-SWITCH          PIC X(1) VALUE "Y".
+           88  WS-CONTINUE                   VALUE "Y".
+
+       SCREEN SECTION.
+       01  SCR-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1
+               VALUE "ALCINQ - REJECTED ALLOCATION CORRECTION".
+           05  LINE 3  COL 1  VALUE "KEY ID. . . . . . :".
+           05  LINE 3  COL 22 PIC 9(9) FROM ALCE-KEY-ID.
+           05  LINE 5  COL 1  VALUE "DIVIDEND. . . . . :".
+           05  LINE 5  COL 22 PIC 9(9) USING ALCE-DIVIDEND.
+           05  LINE 6  COL 1  VALUE "DIVISOR . . . . . :".
+           05  LINE 6  COL 22 PIC -(5)9 USING ALCE-DIVISOR.
+           05  LINE 8  COL 1  VALUE "REASON CODE . . . :".
+           05  LINE 8  COL 22 PIC 9(2) FROM ALCE-REASON-CODE.
+           05  LINE 8  COL 26 PIC X(40) FROM ALCE-REASON-TEXT.
+           05  LINE 10 COL 1  VALUE "QUOTIENT. . . . . :".
+           05  LINE 10 COL 22 PIC 9(9) FROM LK-QUOTIENT.
+           05  LINE 11 COL 1  VALUE "REMAINDER . . . . :".
+           05  LINE 11 COL 22 PIC 9(9) FROM LK-REMAINDER.
+           05  LINE 13 COL 1  VALUE "RETURN CODE . . . :".
+           05  LINE 13 COL 22 PIC 9(2) FROM LK-RETURN-CODE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O ALC-ERR-FILE
+           OPEN EXTEND ALC-AUD-FILE
+           PERFORM UNTIL NOT WS-CONTINUE
+               PERFORM 1000-LOOKUP-RECORD
+               IF WS-ERR-OK AND ALCE-STATUS-PENDING
+                   PERFORM 2000-CORRECT-AND-RESUBMIT
+               END-IF
+               PERFORM 3000-ASK-CONTINUE
+           END-PERFORM
+           CLOSE ALC-ERR-FILE
+           CLOSE ALC-AUD-FILE
+           GOBACK.
+
+       1000-LOOKUP-RECORD.
+           DISPLAY "ENTER REJECTED RECORD KEY ID: " WITH NO ADVANCING
+           ACCEPT ALCE-KEY-ID
+           READ ALC-ERR-FILE
+               INVALID KEY
+                   DISPLAY "ALCINQ: NO REJECTED RECORD FOR THAT KEY"
+               NOT INVALID KEY
+      *>           Reset the divide results before the screen is ever
+      *>           displayed, so a record looked up after a prior
+      *>           correction doesn't show that prior record's stale
+      *>           quotient/remainder/return code.
+                   MOVE ZERO TO LK-QUOTIENT LK-REMAINDER LK-RETURN-CODE
+                   IF NOT ALCE-STATUS-PENDING
+                       DISPLAY "ALCINQ: RECORD ALREADY CORRECTED - "
+                           "NOTHING TO DO"
+                   END-IF
+           END-READ.
+
+       2000-CORRECT-AND-RESUBMIT.
+           DISPLAY SCR-INQUIRY-SCREEN
+           ACCEPT SCR-INQUIRY-SCREEN
+
+           MOVE ALCE-DIVIDEND TO LK-DIVIDEND
+           MOVE ALCE-DIVISOR TO LK-DIVISOR
+           IF ALCE-MODE-DISTRIBUTE
+               SET LK-MODE-DISTRIBUTE TO TRUE
+           ELSE
+               SET LK-MODE-NORMAL TO TRUE
+           END-IF
+           CALL "ALCDIV01" USING LK-ALCDIV-PARMS
+           PERFORM 2100-WRITE-AUDIT
+
+           DISPLAY SCR-INQUIRY-SCREEN
+
+           IF LK-DIVIDE-OK
+               SET ALCE-STATUS-CORRECTED TO TRUE
+               REWRITE ALC-ERROR-RECORD
+               IF NOT WS-ERR-OK
+                   DISPLAY "ALCINQ: ERROR REWRITING ALCERR RECORD - "
+                       "STATUS " WS-ERR-STATUS
+               END-IF
+           ELSE
+               DISPLAY "ALCINQ: CORRECTION STILL INVALID - NOT SAVED"
+           END-IF.
+
+       2100-WRITE-AUDIT.
+      *>   Every DIVIDE this routine executes needs the same
+      *>   before/after audit trail as the batch run (req 006) - a
+      *>   manual online correction is exactly the kind of
+      *>   after-the-fact adjustment that ends up disputed later.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO ALCA-TIMESTAMP
+           MOVE ALCE-KEY-ID TO ALCA-KEY-ID
+           MOVE ALCE-DIVIDEND TO ALCA-DIVIDEND
+           MOVE ALCE-DIVISOR TO ALCA-DIVISOR
+           MOVE LK-QUOTIENT TO ALCA-QUOTIENT
+           MOVE LK-REMAINDER TO ALCA-REMAINDER
+           WRITE ALC-AUDIT-RECORD
+           IF NOT WS-AUD-OK
+               DISPLAY "ALCINQ: ERROR WRITING ALCAUD RECORD - STATUS "
+                   WS-AUD-STATUS
+           END-IF.
+
+       3000-ASK-CONTINUE.
+           DISPLAY "CORRECT ANOTHER RECORD (Y/N)? "
+               WITH NO ADVANCING
+           ACCEPT WS-CONTINUE-SWITCH.
